@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GATECKPT.CPY                                                *
+000400*                                                                *
+000500*    CHECKPOINT RECORD FOR SAMPLE-PROGRAM.  HOLDS THE LAST       *
+000600*    GATE-INPUT RECORD NUMBER AND ITEM ID SUCCESSFULLY           *
+000700*    PROCESSED SO A RESTART CAN SKIP FORWARD PAST WORK ALREADY   *
+000800*    DONE INSTEAD OF REPROCESSING THE WHOLE RUN.                 *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                      *
+001100*      DATE       BY   DESCRIPTION                              *
+001200*      2026-08-09 DCP  ORIGINAL COPYBOOK.                       *
+001300*                                                                *
+001400******************************************************************
+001500 01  CKPT-RECORD.
+001600     05  CKPT-LAST-ITEM-ID           PIC X(06).
+001700     05  CKPT-RECORD-COUNT           PIC 9(07).
+001800     05  FILLER                      PIC X(10).
