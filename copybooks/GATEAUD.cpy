@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GATEAUD.CPY                                                 *
+000400*                                                                *
+000500*    AUDIT RECORD APPENDED TO GATE-AUDIT-LOG FOR EVERY GATE      *
+000600*    DECISION MADE.  GIVES COMPLIANCE AND THE BUSINESS A         *
+000700*    QUERYABLE HISTORY OF WHAT WAS DECIDED AND WHEN.             *
+000800*                                                                *
+000900*    MODIFICATION HISTORY.                                      *
+001000*      DATE       BY   DESCRIPTION                              *
+001100*      2026-08-09 DCP  ORIGINAL COPYBOOK.                       *
+001200*                                                                *
+001300******************************************************************
+001400 01  AUDIT-RECORD.
+001500     05  AUDIT-TIMESTAMP             PIC X(14).
+001600     05  AUDIT-RUN-ID                PIC X(14).
+001700     05  AUDIT-ITEM-ID               PIC X(06).
+001800     05  AUDIT-FLAG-A                PIC X(01).
+001900     05  AUDIT-FLAG-B                PIC X(01).
+002000     05  AUDIT-FLAG-C                PIC X(01).
+002100     05  AUDIT-RESULT-CODE           PIC X(10).
+002200     05  FILLER                      PIC X(10).
