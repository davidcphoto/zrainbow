@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GATECOND.CPY                                                *
+000400*                                                                *
+000500*    SHARED RECORD LAYOUT FOR THE THREE-CONDITION GATE CHECK.    *
+000600*    CARRIES THE ITEM IDENTIFIER, THE A/B/C CONDITION FLAGS AND  *
+000700*    THE RESULT CATEGORY CODE ASSIGNED BY THE GATE LOGIC.  THIS  *
+000800*    IS THE COMMON RECORD FOR THE GATE-INPUT EXTRACT, THE        *
+000900*    GATE-OUTPUT FILE, AND ANY UPSTREAM/DOWNSTREAM PROGRAM THAT  *
+001000*    NEEDS THE SAME THREE-FLAG RECORD.                          *
+001100*                                                                *
+001200*    MODIFICATION HISTORY.                                      *
+001300*      DATE       BY   DESCRIPTION                              *
+001400*      2026-08-09 DCP  ORIGINAL COPYBOOK.                       *
+001500*                                                                *
+001600******************************************************************
+001700 01  GATECOND-RECORD.
+001800     05  GATECOND-ITEM-ID            PIC X(06).
+001900     05  GATECOND-FLAG-A             PIC X(01).
+002000         88  GATECOND-FLAG-A-YES         VALUE 'Y'.
+002100         88  GATECOND-FLAG-A-NO          VALUE 'N'.
+002200     05  GATECOND-FLAG-B             PIC X(01).
+002300         88  GATECOND-FLAG-B-YES         VALUE 'Y'.
+002400         88  GATECOND-FLAG-B-NO          VALUE 'N'.
+002500     05  GATECOND-FLAG-C             PIC X(01).
+002600         88  GATECOND-FLAG-C-YES         VALUE 'Y'.
+002700         88  GATECOND-FLAG-C-NO          VALUE 'N'.
+002800     05  GATECOND-RESULT-CODE        PIC X(10).
+002900     05  FILLER                      PIC X(12).
