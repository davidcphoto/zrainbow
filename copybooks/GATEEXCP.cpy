@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GATEEXCP.CPY                                                *
+000400*                                                                *
+000500*    EXCEPTION RECORD WRITTEN WHEN A GATE-INPUT CONDITION FLAG   *
+000600*    IS SOMETHING OTHER THAN 'Y' OR 'N'.  LETS DATA QUALITY      *
+000700*    PROBLEMS BE SURFACED INSTEAD OF FALLING THROUGH THE GATE    *
+000800*    LOGIC AS A FALSE CONDITION.                                 *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                      *
+001100*      DATE       BY   DESCRIPTION                              *
+001200*      2026-08-09 DCP  ORIGINAL COPYBOOK.                       *
+001300*                                                                *
+001400******************************************************************
+001500 01  EXCP-RECORD.
+001600     05  EXCP-ITEM-ID                PIC X(06).
+001700     05  EXCP-BAD-FIELD-NAME         PIC X(10).
+001800     05  EXCP-BAD-VALUE              PIC X(01).
+001900     05  FILLER                      PIC X(13).
