@@ -0,0 +1,81 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GATERULE.CPY                                                *
+000400*                                                                *
+000500*    GATE RULES TABLE - ONE ROW PER A/B/C COMBINATION.  LOADED   *
+000600*    FROM A LITERAL INITIALIZATION TABLE SO A NEW COMBINATION OR *
+000700*    OUTCOME CAN BE ADDED HERE WITHOUT TOUCHING THE PARAGRAPH    *
+000800*    THAT LOOKS IT UP.                                          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                      *
+001100*      DATE       BY   DESCRIPTION                              *
+001200*      2026-08-09 DCP  ORIGINAL COPYBOOK - PULLED OUT OF         *
+001300*                      SAMPLE-PROGRAM'S WORKING-STORAGE SO THE   *
+001400*                      TABLE CAN BE MAINTAINED ON ITS OWN.       *
+001500******************************************************************
+001600 01  RULE-INIT-TABLE.
+001700     05  FILLER.
+001800         10  FILLER              PIC X(01) VALUE 'Y'.
+001900         10  FILLER              PIC X(01) VALUE 'Y'.
+002000         10  FILLER              PIC X(01) VALUE 'Y'.
+002100         10  FILLER              PIC X(24)
+002200             VALUE 'BOTH A AND B ARE Y'.
+002300         10  FILLER              PIC X(10) VALUE 'BOTH-AB'.
+002400     05  FILLER.
+002500         10  FILLER              PIC X(01) VALUE 'Y'.
+002600         10  FILLER              PIC X(01) VALUE 'Y'.
+002700         10  FILLER              PIC X(01) VALUE 'N'.
+002800         10  FILLER              PIC X(24)
+002900             VALUE 'BOTH A AND B ARE Y'.
+003000         10  FILLER              PIC X(10) VALUE 'BOTH-AB'.
+003100     05  FILLER.
+003200         10  FILLER              PIC X(01) VALUE 'Y'.
+003300         10  FILLER              PIC X(01) VALUE 'N'.
+003400         10  FILLER              PIC X(01) VALUE 'Y'.
+003500         10  FILLER              PIC X(24)
+003600             VALUE 'ONLY A IS Y'.
+003700         10  FILLER              PIC X(10) VALUE 'ONLY-A'.
+003800     05  FILLER.
+003900         10  FILLER              PIC X(01) VALUE 'Y'.
+004000         10  FILLER              PIC X(01) VALUE 'N'.
+004100         10  FILLER              PIC X(01) VALUE 'N'.
+004200         10  FILLER              PIC X(24)
+004300             VALUE 'ONLY A IS Y'.
+004400         10  FILLER              PIC X(10) VALUE 'ONLY-A'.
+004500     05  FILLER.
+004600         10  FILLER              PIC X(01) VALUE 'N'.
+004700         10  FILLER              PIC X(01) VALUE 'Y'.
+004800         10  FILLER              PIC X(01) VALUE 'Y'.
+004900         10  FILLER              PIC X(24)
+005000             VALUE 'B IS Y'.
+005100         10  FILLER              PIC X(10) VALUE 'B-ONLY'.
+005200     05  FILLER.
+005300         10  FILLER              PIC X(01) VALUE 'N'.
+005400         10  FILLER              PIC X(01) VALUE 'Y'.
+005500         10  FILLER              PIC X(01) VALUE 'N'.
+005600         10  FILLER              PIC X(24)
+005700             VALUE 'B IS Y'.
+005800         10  FILLER              PIC X(10) VALUE 'B-ONLY'.
+005900     05  FILLER.
+006000         10  FILLER              PIC X(01) VALUE 'N'.
+006100         10  FILLER              PIC X(01) VALUE 'N'.
+006200         10  FILLER              PIC X(01) VALUE 'Y'.
+006300         10  FILLER              PIC X(24)
+006400             VALUE 'NEITHER CONDITION MET'.
+006500         10  FILLER              PIC X(10) VALUE 'NEITHER'.
+006600     05  FILLER.
+006700         10  FILLER              PIC X(01) VALUE 'N'.
+006800         10  FILLER              PIC X(01) VALUE 'N'.
+006900         10  FILLER              PIC X(01) VALUE 'N'.
+007000         10  FILLER              PIC X(24)
+007100             VALUE 'NEITHER CONDITION MET'.
+007200         10  FILLER              PIC X(10) VALUE 'NEITHER'.
+007300*
+007400 01  RULE-TABLE REDEFINES RULE-INIT-TABLE.
+007500     05  RULE-ENTRY OCCURS 8 TIMES
+007600             INDEXED BY RULE-IDX.
+007700         10  RULE-FLAG-A             PIC X(01).
+007800         10  RULE-FLAG-B             PIC X(01).
+007900         10  RULE-FLAG-C             PIC X(01).
+008000         10  RULE-OUTCOME            PIC X(24).
+008100         10  RULE-RESULT-CODE        PIC X(10).
