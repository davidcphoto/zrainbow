@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GATERERN.CPY                                                *
+000400*                                                                *
+000500*    OPTIONAL RERUN-CONTROL RECORD.  WHEN GATE-RERUN-FILE IS     *
+000600*    PRESENT IT NAMES THE RANGE OF ITEM IDS OPS WANTS            *
+000700*    REPROCESSED (E.G. AFTER CORRECTING A HANDFUL OF RECORDS)    *
+000800*    SO THE WHOLE GATE-INPUT FILE DOES NOT HAVE TO BE REDRIVEN.  *
+000900*    A SINGLE ITEM ID IS GIVEN BY SETTING FROM AND TO THE SAME.  *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                      *
+001200*      DATE       BY   DESCRIPTION                              *
+001300*      2026-08-09 DCP  ORIGINAL COPYBOOK.                       *
+001400*                                                                *
+001500******************************************************************
+001600 01  RERUN-CONTROL-RECORD.
+001700     05  RERUN-FROM-ITEM-ID          PIC X(06).
+001800     05  RERUN-TO-ITEM-ID            PIC X(06).
+001900     05  FILLER                      PIC X(20).
