@@ -1,54 +1,859 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE-PROGRAM.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CONDITION-A          PIC X(01) VALUE 'Y'.
-       01  WS-CONDITION-B          PIC X(01) VALUE 'N'.
-       01  WS-CONDITION-C          PIC X(01) VALUE 'Y'.
-       01  WS-COUNTER              PIC 9(03) VALUE 000.
-       01  WS-RESULT               PIC X(10).
-
-       PROCEDURE DIVISION.
-
-      * Example 1: Nested IF statements
-           IF WS-CONDITION-A = 'Y'
-               DISPLAY 'Condition A is TRUE'
-               IF WS-CONDITION-B = 'Y'
-                   DISPLAY 'Condition B is TRUE'
-                   IF WS-CONDITION-C = 'Y'
-                       DISPLAY 'Condition C is TRUE'
-                   ELSE
-                       DISPLAY 'Condition C is FALSE'
-                   END-IF
-               ELSE
-                   DISPLAY 'Condition B is FALSE'
-               END-IF
-           ELSE
-               DISPLAY 'Condition A is FALSE'
-           END-IF
-
-      * Example 2: PERFORM with nested IF
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 10
-               IF WS-COUNTER < 5
-                   DISPLAY 'Counter is less than 5'
-               ELSE
-                   DISPLAY 'Counter is 5 or more'
-               END-IF
-           END-PERFORM
-
-      * Example 3: EVALUATE with nested IF
-           EVALUATE TRUE
-               WHEN WS-CONDITION-A = 'Y'
-                   IF WS-CONDITION-B = 'Y'
-                       DISPLAY 'Both A and B are Y'
-                   ELSE
-                       DISPLAY 'Only A is Y'
-                   END-IF
-               WHEN WS-CONDITION-B = 'Y'
-                   DISPLAY 'B is Y'
-               WHEN OTHER
-                   DISPLAY 'Neither condition met'
-           END-EVALUATE
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SAMPLE-PROGRAM.
+000300 AUTHOR.        D. PHOTO.
+000400 INSTALLATION.  GATE-PROCESSING.
+000500 DATE-WRITTEN.  2024-01-10.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*                                                                *
+001000*    SAMPLE-PROGRAM                                              *
+001100*                                                                *
+001200*    READS ONE GATE-INPUT RECORD PER ITEM AND APPLIES THE        *
+001300*    THREE-CONDITION (A/B/C) GATE CHECK TO EACH ONE IN TURN.     *
+001400*    EACH ITEM'S DECISION IS PRINTED TO THE GATE-DECISION-RPT    *
+001500*    REPORT FOR THE BUSINESS TEAM.                               *
+001600*                                                                *
+001700*    MODIFICATION HISTORY.                                       *
+001800*      DATE       BY   DESCRIPTION                               *
+001900*      2024-01-10 DCP  ORIGINAL VERSION - HARDCODED CONDITIONS.  *
+002000*      2026-08-09 DCP  DRIVE THE GATE CHECK OFF A REAL GATE-     *
+002100*                      INPUT FILE INSTEAD OF HARDCODED FLAGS.    *
+002200*      2026-08-09 DCP  ADDED THE GATE-DECISION-RPT PRINT FILE    *
+002300*                      SO DECISIONS SURVIVE PAST THE JOB LOG.    *
+002400*      2026-08-09 DCP  ADDED CHECKPOINT/RESTART, RESULT CODES,   *
+002500*                      INPUT EDITING, AN AUDIT TRAIL, AND AN     *
+002600*                      OPTIONAL RERUN-CONTROL RECORD SO OPS CAN  *
+002700*                      LIMIT A RUN TO A CORRECTED ITEM ID RANGE. *
+002800*      2026-08-09 DCP  ADDED A CONTROL TOTALS SECTION AT THE    *
+002900*                      END OF GATE-DECISION-RPT FOR BALANCING.  *
+003000*      2026-08-09 DCP  REPLACED THE HARDCODED NESTED-IF/EVALUATE *
+003100*                      GATE DECISION LOGIC WITH A TABLE-DRIVEN   *
+003200*                      RULES LOOKUP (SEARCH) SO NEW A/B/C        *
+003300*                      COMBINATIONS CAN BE ADDED TO THE TABLE    *
+003400*                      INSTEAD OF RECOMPILING THIS PROGRAM.      *
+003500*      2026-08-09 DCP  REVIEW FIXUPS - GATE-OUTPUT/GATE-         *
+003600*                      EXCEPTIONS NOW OPEN EXTEND ON A SELECTIVE *
+003700*                      RERUN SO A PARTIAL RUN NO LONGER WIPES    *
+003800*                      OUT THE PRIOR FULL RUN'S RESULTS; MOVED   *
+003900*                      THE GATE RULES TABLE TO ITS OWN GATERULE  *
+004000*                      COPYBOOK; WIDENED THE OUTCOME TEXT FIELDS *
+004100*                      SO THE OUTCOME NO LONGER PRINTS CHOPPED;  *
+004200*                      AND FILLED IN THE REMAINING GATECOND      *
+004300*                      REPLACING PAIRS IN GATE-OUTPUT-FILE'S FD. *
+004310*      2026-08-09 DCP  MOVED THE RESTART CHECKPOINT CHECK AHEAD  *
+004320*                      OF THE GATE-OUTPUT/GATE-EXCEPTIONS OPENS  *
+004330*                      SO A PLAIN RESTART EXTENDS THEM INSTEAD   *
+004340*                      OF TRUNCATING WHAT THE ABENDED RUN WROTE; *
+004350*                      A SELECTIVE RERUN NOW PURGES THE STALE    *
+004360*                      GATE-OUTPUT ROW FOR EACH REPROCESSED ITEM *
+004370*                      BEFORE APPENDING THE CORRECTED ONE; AND   *
+004380*                      THE CONTROL TOTALS NOW TRACK RECORDS      *
+004390*                      REJECTED (NOT BAD FIELDS FOUND) AND       *
+004400*                      RECORDS SKIPPED DURING A RESTART SO THE   *
+004410*                      SECTION BALANCES AGAIN.                   *
+004420*                                                                *
+004500******************************************************************
+004600 ENVIRONMENT DIVISION.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT GATE-INPUT-FILE ASSIGN TO GATEIN
+005000         ORGANIZATION IS LINE SEQUENTIAL.
+005100*
+005200     SELECT GATE-DECISION-RPT-FILE ASSIGN TO GATERPT
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005350         FILE STATUS IS WS-RPT-FILE-STATUS.
+005400*
+005500     SELECT GATE-OUTPUT-FILE ASSIGN TO GATEOUT
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+005800*
+005900     SELECT GATE-EXCEPTIONS-FILE ASSIGN TO GATEEXCP
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS WS-EXCP-FILE-STATUS.
+006200*
+006300     SELECT GATE-AUDIT-LOG-FILE ASSIGN TO GATEAUD
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+006600*
+006700     SELECT GATE-CKPT-FILE ASSIGN TO GATECKPT
+006800         ORGANIZATION IS LINE SEQUENTIAL
+006900         FILE STATUS IS WS-CKPT-FILE-STATUS.
+007000*
+007100     SELECT OPTIONAL GATE-RERUN-FILE ASSIGN TO GATERERUN
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS IS WS-RERUN-FILE-STATUS.
+007400*
+007450     SELECT OPTIONAL GATE-OUTPUT-SCRATCH-FILE ASSIGN TO GATEOUTWK
+007460         ORGANIZATION IS LINE SEQUENTIAL.
+007470*
+007500 DATA DIVISION.
+007600 FILE SECTION.
+007700 FD  GATE-INPUT-FILE
+007800     LABEL RECORDS ARE STANDARD.
+007900     COPY GATECOND.
+008000*
+008100 FD  GATE-DECISION-RPT-FILE
+008200     LABEL RECORDS ARE STANDARD.
+008300 01  RPT-LINE                    PIC X(132).
+008400*
+008500 FD  GATE-OUTPUT-FILE
+008600     LABEL RECORDS ARE STANDARD.
+008700     COPY GATECOND
+008800         REPLACING ==GATECOND-RECORD==
+008900                BY ==GATEOUT-RECORD==
+009000                   ==GATECOND-ITEM-ID==
+009100                BY ==GATEOUT-ITEM-ID==
+009200                   ==GATECOND-FLAG-A==
+009300                BY ==GATEOUT-FLAG-A==
+009400                   ==GATECOND-FLAG-A-YES==
+009500                BY ==GATEOUT-FLAG-A-YES==
+009600                   ==GATECOND-FLAG-A-NO==
+009700                BY ==GATEOUT-FLAG-A-NO==
+009800                   ==GATECOND-FLAG-B==
+009900                BY ==GATEOUT-FLAG-B==
+010000                   ==GATECOND-FLAG-B-YES==
+010100                BY ==GATEOUT-FLAG-B-YES==
+010200                   ==GATECOND-FLAG-B-NO==
+010300                BY ==GATEOUT-FLAG-B-NO==
+010400                   ==GATECOND-FLAG-C==
+010500                BY ==GATEOUT-FLAG-C==
+010600                   ==GATECOND-FLAG-C-YES==
+010700                BY ==GATEOUT-FLAG-C-YES==
+010800                   ==GATECOND-FLAG-C-NO==
+010900                BY ==GATEOUT-FLAG-C-NO==
+011000                   ==GATECOND-RESULT-CODE==
+011100                BY ==GATEOUT-RESULT-CODE==.
+011200*
+011300 FD  GATE-EXCEPTIONS-FILE
+011400     LABEL RECORDS ARE STANDARD.
+011500     COPY GATEEXCP.
+011600*
+011700 FD  GATE-AUDIT-LOG-FILE
+011800     LABEL RECORDS ARE STANDARD.
+011900     COPY GATEAUD.
+012000*
+012100 FD  GATE-CKPT-FILE
+012200     LABEL RECORDS ARE STANDARD.
+012300     COPY GATECKPT.
+012400*
+012500 FD  GATE-RERUN-FILE
+012600     LABEL RECORDS ARE STANDARD.
+012700     COPY GATERERN.
+012800*
+012810 FD  GATE-OUTPUT-SCRATCH-FILE
+012820     LABEL RECORDS ARE STANDARD.
+012830     COPY GATECOND
+012840         REPLACING ==GATECOND-RECORD==
+012850                BY ==GATESCR-RECORD==
+012860                   ==GATECOND-ITEM-ID==
+012870                BY ==GATESCR-ITEM-ID==
+012880                   ==GATECOND-FLAG-A==
+012890                BY ==GATESCR-FLAG-A==
+012900                   ==GATECOND-FLAG-A-YES==
+012910                BY ==GATESCR-FLAG-A-YES==
+012920                   ==GATECOND-FLAG-A-NO==
+012930                BY ==GATESCR-FLAG-A-NO==
+012940                   ==GATECOND-FLAG-B==
+012950                BY ==GATESCR-FLAG-B==
+012960                   ==GATECOND-FLAG-B-YES==
+012970                BY ==GATESCR-FLAG-B-YES==
+012980                   ==GATECOND-FLAG-B-NO==
+012990                BY ==GATESCR-FLAG-B-NO==
+013000                   ==GATECOND-FLAG-C==
+013010                BY ==GATESCR-FLAG-C==
+013020                   ==GATECOND-FLAG-C-YES==
+013030                BY ==GATESCR-FLAG-C-YES==
+013040                   ==GATECOND-FLAG-C-NO==
+013050                BY ==GATESCR-FLAG-C-NO==
+013060                   ==GATECOND-RESULT-CODE==
+013070                BY ==GATESCR-RESULT-CODE==.
+013080*
+013090 WORKING-STORAGE SECTION.
+013095*
+013100******************************************************************
+013200*    RUN SWITCHES AND COUNTERS                                   *
+013300******************************************************************
+013400 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+013500     88  WS-EOF-REACHED              VALUE 'Y'.
+013600 77  WS-RECORD-COUNT             PIC 9(07) COMP VALUE ZERO.
+013700 77  WS-RESULT                   PIC X(10).
+013800 77  WS-RPT-OUTCOME              PIC X(24).
+013900 77  WS-LINE-COUNT               PIC 9(02) COMP VALUE ZERO.
+014000 77  WS-PAGE-COUNT               PIC 9(03) COMP VALUE ZERO.
+014100 77  WS-MAX-LINES-PER-PAGE       PIC 9(02) COMP VALUE 50.
+014200*
+014300******************************************************************
+014400*    RESTART/CHECKPOINT CONTROLS                                *
+014500******************************************************************
+014600 77  WS-CKPT-FILE-STATUS         PIC X(02) VALUE '00'.
+014700 77  WS-RESTART-COUNT            PIC 9(07) COMP VALUE ZERO.
+014750 77  WS-RESTART-SKIPPED-COUNT    PIC 9(07) COMP VALUE ZERO.
+014800 77  WS-SINCE-LAST-CKPT          PIC 9(05) COMP VALUE ZERO.
+014900 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+015000*
+015100******************************************************************
+015200*    INPUT EDIT CONTROLS                                         *
+015300******************************************************************
+015400 77  WS-VALID-RECORD-SWITCH      PIC X(01) VALUE 'Y'.
+015500     88  WS-RECORD-IS-VALID          VALUE 'Y'.
+015600     88  WS-RECORD-IS-INVALID        VALUE 'N'.
+015700 77  WS-EXCP-FIELD-NAME          PIC X(10).
+015800 77  WS-EXCP-BAD-VALUE           PIC X(01).
+015900 77  WS-EXCEPTION-COUNT          PIC 9(05) COMP VALUE ZERO.
+016000*
+016100******************************************************************
+016200*    AUDIT TRAIL CONTROLS                                        *
+016300******************************************************************
+016400 77  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE '00'.
+016500 77  WS-RUN-ID                   PIC X(14).
+016600 01  WS-CURRENT-TIME.
+016700     05  WS-CURRENT-TIME-HH          PIC 9(02).
+016800     05  WS-CURRENT-TIME-MM          PIC 9(02).
+016900     05  WS-CURRENT-TIME-SS          PIC 9(02).
+017000     05  WS-CURRENT-TIME-CC          PIC 9(02).
+017100*
+017200******************************************************************
+017300*    SELECTIVE RERUN CONTROLS                                   *
+017400******************************************************************
+017500 77  WS-RERUN-FILE-STATUS        PIC X(02) VALUE '00'.
+017600 77  WS-RERUN-SWITCH             PIC X(01) VALUE 'N'.
+017700     88  WS-RERUN-IS-ACTIVE          VALUE 'Y'.
+017800 77  WS-RERUN-FROM-ID            PIC X(06) VALUE SPACES.
+017900 77  WS-RERUN-TO-ID              PIC X(06) VALUE SPACES.
+018000 77  WS-SKIPPED-COUNT            PIC 9(07) COMP VALUE ZERO.
+018050*
+018060******************************************************************
+018070*    RERUN OUTPUT PURGE CONTROLS - USED TO STRIP THE STALE       *
+018080*    GATE-OUTPUT ROW FOR EACH REPROCESSED ITEM OUT OF THE FILE   *
+018090*    BEFORE THE CORRECTED ROW IS APPENDED, SO A SELECTIVE RERUN  *
+018095*    NEVER LEAVES TWO ROWS ON FILE FOR THE SAME ITEM ID.         *
+018097******************************************************************
+018098 77  WS-PURGE-EOF-SWITCH         PIC X(01) VALUE 'N'.
+018099     88  WS-PURGE-EOF-REACHED        VALUE 'Y'.
+018100*
+018200******************************************************************
+018300*    FILE STATUS BYTES FOR GATE-DECISION-RPT, GATE-OUTPUT AND    *
+018400*    GATE-EXCEPTIONS.  NEEDED SO 1650/1700/1800 CAN TELL WHETHER *
+018500*    AN OPEN EXTEND FOUND AN EXISTING FILE TO APPEND TO, OR MUST *
+018600*    FALL BACK TO OPEN OUTPUT BECAUSE THIS IS THE FILE'S FIRST   *
+018650*    WRITE.                                                      *
+018700******************************************************************
+018750 77  WS-RPT-FILE-STATUS          PIC X(02) VALUE '00'.
+018800 77  WS-OUTPUT-FILE-STATUS       PIC X(02) VALUE '00'.
+018900 77  WS-EXCP-FILE-STATUS         PIC X(02) VALUE '00'.
+019000*
+019100******************************************************************
+019200*    CONTROL TOTALS - BALANCING COUNTERS FOR THE END-OF-JOB      *
+019300*    SECTION OF THE GATE-DECISION-RPT REPORT                     *
+019400******************************************************************
+019450 77  WS-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+019500 77  WS-RECORDS-WRITTEN          PIC 9(07) COMP VALUE ZERO.
+019600 77  WS-COUNT-BOTH-AB            PIC 9(07) COMP VALUE ZERO.
+019700 77  WS-COUNT-ONLY-A             PIC 9(07) COMP VALUE ZERO.
+019800 77  WS-COUNT-B-ONLY             PIC 9(07) COMP VALUE ZERO.
+019900 77  WS-COUNT-NEITHER            PIC 9(07) COMP VALUE ZERO.
+020000*
+020100******************************************************************
+020200*    CURRENT DATE - USED ON THE REPORT HEADING                   *
+020300******************************************************************
+020400 01  WS-CURRENT-DATE.
+020500     05  WS-CURRENT-DATE-CCYY        PIC 9(04).
+020600     05  WS-CURRENT-DATE-MM          PIC 9(02).
+020700     05  WS-CURRENT-DATE-DD          PIC 9(02).
+020800*
+020900******************************************************************
+021000*    GATE-DECISION-RPT PRINT LINES                               *
+021100******************************************************************
+021200 01  RPT-TITLE-LINE.
+021300     05  FILLER                  PIC X(45) VALUE SPACES.
+021400     05  FILLER                  PIC X(21)
+021500         VALUE 'GATE DECISION REPORT'.
+021600     05  FILLER                  PIC X(66) VALUE SPACES.
+021700*
+021800 01  RPT-DATE-LINE.
+021900     05  FILLER                  PIC X(01) VALUE SPACE.
+022000     05  FILLER                  PIC X(09) VALUE 'RUN DATE:'.
+022100     05  RPT-DATE-LINE-DATE      PIC X(10).
+022200     05  FILLER                  PIC X(25) VALUE SPACES.
+022300     05  FILLER                  PIC X(06) VALUE 'PAGE '.
+022400     05  RPT-DATE-LINE-PAGE      PIC ZZZ9.
+022500     05  FILLER                  PIC X(77) VALUE SPACES.
+022600*
+022700 01  RPT-COLUMN-HEADING-LINE.
+022800     05  FILLER                  PIC X(03) VALUE SPACES.
+022900     05  FILLER                  PIC X(07) VALUE 'ITEM ID'.
+023000     05  FILLER                  PIC X(05) VALUE SPACES.
+023100     05  FILLER                  PIC X(01) VALUE 'A'.
+023200     05  FILLER                  PIC X(05) VALUE SPACES.
+023300     05  FILLER                  PIC X(01) VALUE 'B'.
+023400     05  FILLER                  PIC X(05) VALUE SPACES.
+023500     05  FILLER                  PIC X(01) VALUE 'C'.
+023600     05  FILLER                  PIC X(05) VALUE SPACES.
+023700     05  FILLER                  PIC X(24) VALUE 'GATE OUTCOME'.
+023800     05  FILLER                  PIC X(75) VALUE SPACES.
+023900*
+024000 01  RPT-DETAIL-LINE.
+024100     05  FILLER                  PIC X(03) VALUE SPACES.
+024200     05  RPT-DETAIL-ITEM-ID      PIC X(06).
+024300     05  FILLER                  PIC X(06) VALUE SPACES.
+024400     05  RPT-DETAIL-FLAG-A       PIC X(01).
+024500     05  FILLER                  PIC X(05) VALUE SPACES.
+024600     05  RPT-DETAIL-FLAG-B       PIC X(01).
+024700     05  FILLER                  PIC X(05) VALUE SPACES.
+024800     05  RPT-DETAIL-FLAG-C       PIC X(01).
+024900     05  FILLER                  PIC X(05) VALUE SPACES.
+025000     05  RPT-DETAIL-OUTCOME      PIC X(24).
+025100     05  FILLER                  PIC X(75) VALUE SPACES.
+025200*
+025300 01  RPT-BLANK-LINE               PIC X(132) VALUE SPACES.
+025400*
+025500******************************************************************
+025600*    END-OF-JOB CONTROL TOTALS SECTION                           *
+025700******************************************************************
+025800 01  RPT-TOTALS-TITLE-LINE.
+025900     05  FILLER                  PIC X(45) VALUE SPACES.
+026000     05  FILLER                  PIC X(15)
+026100         VALUE 'CONTROL TOTALS'.
+026200     05  FILLER                  PIC X(72) VALUE SPACES.
+026300*
+026400 01  RPT-TOTALS-LINE.
+026500     05  FILLER                  PIC X(05) VALUE SPACES.
+026600     05  RPT-TOTALS-LABEL        PIC X(30).
+026700     05  FILLER                  PIC X(05) VALUE SPACES.
+026800     05  RPT-TOTALS-VALUE        PIC ZZZ,ZZ9.
+026900     05  FILLER                  PIC X(85) VALUE SPACES.
+027000*
+027100     COPY GATERULE.
+027200*
+027300 PROCEDURE DIVISION.
+027400*
+027500 0000-MAINLINE.
+027600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+027700     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+027800         UNTIL WS-EOF-REACHED
+027900     PERFORM 3000-FINALIZE THRU 3000-EXIT
+028000     STOP RUN.
+028100*
+028200******************************************************************
+028300*    1000-INITIALIZE - OPEN FILES, PRIME THE READ, START REPORT  *
+028400******************************************************************
+028500 1000-INITIALIZE.
+028600     OPEN INPUT GATE-INPUT-FILE
+028800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+028900     ACCEPT WS-CURRENT-TIME FROM TIME
+029000     STRING WS-CURRENT-DATE-CCYY DELIMITED BY SIZE
+029100             WS-CURRENT-DATE-MM  DELIMITED BY SIZE
+029200             WS-CURRENT-DATE-DD  DELIMITED BY SIZE
+029300             WS-CURRENT-TIME-HH  DELIMITED BY SIZE
+029400             WS-CURRENT-TIME-MM  DELIMITED BY SIZE
+029500             WS-CURRENT-TIME-SS  DELIMITED BY SIZE
+029600         INTO WS-RUN-ID
+029700     END-STRING
+029800     PERFORM 1500-CHECK-FOR-RERUN-CONTROL THRU 1500-EXIT
+029810     PERFORM 1550-PURGE-RERUN-OUTPUT THRU 1550-EXIT
+029820     PERFORM 1600-CHECK-FOR-RESTART THRU 1600-EXIT
+029850     PERFORM 1650-OPEN-GATE-DECISION-RPT THRU 1650-EXIT
+029900     PERFORM 1700-OPEN-GATE-OUTPUT THRU 1700-EXIT
+030000     PERFORM 1800-OPEN-GATE-EXCEPTIONS THRU 1800-EXIT
+030100     PERFORM 1900-OPEN-AUDIT-LOG THRU 1900-EXIT
+030200     STRING WS-CURRENT-DATE-MM   DELIMITED BY SIZE
+030300             '/'                 DELIMITED BY SIZE
+030400             WS-CURRENT-DATE-DD   DELIMITED BY SIZE
+030500             '/'                 DELIMITED BY SIZE
+030600             WS-CURRENT-DATE-CCYY DELIMITED BY SIZE
+030700         INTO RPT-DATE-LINE-DATE
+030800     END-STRING
+030900     PERFORM 4000-WRITE-RPT-HEADING THRU 4000-EXIT
+031100     PERFORM 2900-READ-GATE-INPUT THRU 2900-EXIT
+031200     IF WS-RESTART-COUNT > ZERO
+031210         MOVE WS-RESTART-COUNT TO WS-RESTART-SKIPPED-COUNT
+031300         PERFORM 1960-SKIP-TO-CHECKPOINT THRU 1960-EXIT
+031400     END-IF.
+031500 1000-EXIT.
+031600     EXIT.
+031700*
+031800******************************************************************
+031900*    1500-CHECK-FOR-RERUN-CONTROL - IF OPS HAS SUPPLIED A        *
+032000*    RERUN-CONTROL RECORD NAMING AN ITEM ID OR ID RANGE, LIMIT   *
+032100*    THIS RUN TO JUST THAT RANGE INSTEAD OF THE WHOLE FILE.  THIS*
+032200*    MUST RUN BEFORE GATE-OUTPUT/GATE-EXCEPTIONS ARE OPENED SO   *
+032300*    1700 AND 1800 KNOW WHETHER TO EXTEND OR REPLACE THEM.       *
+032400******************************************************************
+032500 1500-CHECK-FOR-RERUN-CONTROL.
+032600     OPEN INPUT GATE-RERUN-FILE
+032700     IF WS-RERUN-FILE-STATUS = '00'
+032800         READ GATE-RERUN-FILE
+032900             AT END
+033000                 CONTINUE
+033100         END-READ
+033200         IF WS-RERUN-FILE-STATUS = '00'
+033300             MOVE RERUN-FROM-ITEM-ID TO WS-RERUN-FROM-ID
+033400             MOVE RERUN-TO-ITEM-ID   TO WS-RERUN-TO-ID
+033500             SET WS-RERUN-IS-ACTIVE  TO TRUE
+033600             DISPLAY 'SELECTIVE RERUN ACTIVE, ITEM ID '
+033700                 WS-RERUN-FROM-ID ' THRU ' WS-RERUN-TO-ID
+033800         END-IF
+033900         CLOSE GATE-RERUN-FILE
+034000     END-IF.
+034100 1500-EXIT.
+034200     EXIT.
+034210*
+034220******************************************************************
+034230*    1550-PURGE-RERUN-OUTPUT - ON A SELECTIVE RERUN, THE ITEM IDS*
+034240*    IN WS-RERUN-FROM-ID THRU WS-RERUN-TO-ID ARE ABOUT TO BE     *
+034250*    REPROCESSED AND WRITTEN TO GATE-OUTPUT AGAIN.  COPY THE     *
+034260*    EXISTING FILE TO A SCRATCH FILE LEAVING OUT THAT RANGE, THEN*
+034270*    COPY THE SURVIVORS BACK, SO THE STALE PRE-RERUN ROW FOR EACH*
+034280*    REPROCESSED ITEM IS GONE BEFORE 1700 APPENDS THE NEW ONE -  *
+034290*    OTHERWISE GATE-OUTPUT ENDS UP WITH TWO ROWS FOR THAT ITEM.  *
+034300******************************************************************
+034310 1550-PURGE-RERUN-OUTPUT.
+034320     IF WS-RERUN-IS-ACTIVE
+034330         OPEN INPUT GATE-OUTPUT-FILE
+034340         IF WS-OUTPUT-FILE-STATUS = '00'
+034350             OPEN OUTPUT GATE-OUTPUT-SCRATCH-FILE
+034360             MOVE 'N' TO WS-PURGE-EOF-SWITCH
+034370             PERFORM 1551-COPY-SURVIVING-RECORD THRU 1551-EXIT
+034380                 UNTIL WS-PURGE-EOF-REACHED
+034390             CLOSE GATE-OUTPUT-FILE
+034400             CLOSE GATE-OUTPUT-SCRATCH-FILE
+034410             OPEN INPUT GATE-OUTPUT-SCRATCH-FILE
+034420             OPEN OUTPUT GATE-OUTPUT-FILE
+034430             MOVE 'N' TO WS-PURGE-EOF-SWITCH
+034440             PERFORM 1552-COPY-SCRATCH-BACK THRU 1552-EXIT
+034450                 UNTIL WS-PURGE-EOF-REACHED
+034460             CLOSE GATE-OUTPUT-SCRATCH-FILE
+034470             CLOSE GATE-OUTPUT-FILE
+034480         END-IF
+034490     END-IF.
+034500 1550-EXIT.
+034510     EXIT.
+034520*
+034530******************************************************************
+034540*    1551-COPY-SURVIVING-RECORD - COPY ONE GATE-OUTPUT ROW TO THE*
+034550*    SCRATCH FILE UNLESS ITS ITEM ID FALLS IN THE RERUN RANGE -  *
+034560*    THOSE ROWS ARE SUPERSEDED BY THIS RUN'S REPROCESSING.       *
+034570******************************************************************
+034580 1551-COPY-SURVIVING-RECORD.
+034590     READ GATE-OUTPUT-FILE
+034600         AT END
+034610             SET WS-PURGE-EOF-REACHED TO TRUE
+034620         NOT AT END
+034630             IF GATEOUT-ITEM-ID < WS-RERUN-FROM-ID
+034640              OR GATEOUT-ITEM-ID > WS-RERUN-TO-ID
+034650                 WRITE GATESCR-RECORD FROM GATEOUT-RECORD
+034660             END-IF
+034670     END-READ.
+034680 1551-EXIT.
+034690     EXIT.
+034700*
+034710******************************************************************
+034720*    1552-COPY-SCRATCH-BACK - COPY THE SURVIVING ROWS FROM THE   *
+034730*    SCRATCH FILE BACK INTO GATE-OUTPUT BEFORE IT IS EXTENDED.   *
+034740******************************************************************
+034750 1552-COPY-SCRATCH-BACK.
+034760     READ GATE-OUTPUT-SCRATCH-FILE
+034770         AT END
+034780             SET WS-PURGE-EOF-REACHED TO TRUE
+034790         NOT AT END
+034800             WRITE GATEOUT-RECORD FROM GATESCR-RECORD
+034810     END-READ.
+034820 1552-EXIT.
+034830     EXIT.
+034840*
+034850******************************************************************
+034860*    1600-CHECK-FOR-RESTART - LOOK FOR A CHECKPOINT FROM A       *
+034870*    PRIOR RUN THAT ABENDED PART WAY THROUGH THE INPUT FILE.     *
+034880*    MUST RUN BEFORE GATE-OUTPUT/GATE-EXCEPTIONS ARE OPENED SO   *
+034890*    1700 AND 1800 KNOW A RESTART IS IN PROGRESS AND EXTEND      *
+034900*    RATHER THAN TRUNCATE WHAT A PRIOR, ABENDED RUN ALREADY WROTE*
+034910******************************************************************
+034920 1600-CHECK-FOR-RESTART.
+034930     MOVE ZERO TO WS-RESTART-COUNT
+034940     OPEN INPUT GATE-CKPT-FILE
+034950     IF WS-CKPT-FILE-STATUS = '00'
+034960         READ GATE-CKPT-FILE
+034970             AT END
+034980                 CONTINUE
+034990         END-READ
+035000         IF WS-CKPT-FILE-STATUS = '00'
+035010             MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+035020             DISPLAY 'RESTARTING AFTER RECORD ' WS-RESTART-COUNT
+035030         END-IF
+035040         CLOSE GATE-CKPT-FILE
+035050     END-IF.
+035060 1600-EXIT.
+035070     EXIT.
+035080*
+035082******************************************************************
+035084*    1650-OPEN-GATE-DECISION-RPT - ON A NORMAL RUN, OPEN THE     *
+035086*    REPORT FRESH.  ON A SELECTIVE RERUN OR A RESTART AFTER AN   *
+035088*    ABEND, EXTEND THE EXISTING REPORT SO THE DETAIL LINES FOR   *
+035090*    EVERY ITEM PROCESSED BEFORE THE ABEND STAY ON THE REPORT -  *
+035092*    4000-WRITE-RPT-HEADING WILL START A FRESH PAGE ON TOP OF    *
+035094*    WHAT IS ALREADY THERE RATHER THAN REPRINTING THE OLD ONE.   *
+035096******************************************************************
+035098 1650-OPEN-GATE-DECISION-RPT.
+035100     IF WS-RERUN-IS-ACTIVE OR WS-RESTART-COUNT > ZERO
+035102         OPEN EXTEND GATE-DECISION-RPT-FILE
+035104         IF WS-RPT-FILE-STATUS NOT = '00'
+035106             OPEN OUTPUT GATE-DECISION-RPT-FILE
+035108         END-IF
+035110     ELSE
+035112         OPEN OUTPUT GATE-DECISION-RPT-FILE
+035114     END-IF.
+035116 1650-EXIT.
+035118     EXIT.
+035120*
+035130******************************************************************
+035140*    1700-OPEN-GATE-OUTPUT - ON A NORMAL RUN, OPEN GATE-OUTPUT   *
+035150*    FRESH.  ON A SELECTIVE RERUN OR A RESTART AFTER AN ABEND,   *
+035160*    EXTEND THE EXISTING FILE SO WHAT A PRIOR RUN ALREADY WROTE  *
+035170*    IS NOT LOST - ONLY THE NEW WORK THIS RUN DOES IS ADDED TO   *
+035180*    WHAT IS ALREADY THERE.                                      *
+035190******************************************************************
+035200 1700-OPEN-GATE-OUTPUT.
+035440     IF WS-RERUN-IS-ACTIVE OR WS-RESTART-COUNT > ZERO
+035450         OPEN EXTEND GATE-OUTPUT-FILE
+035460         IF WS-OUTPUT-FILE-STATUS NOT = '00'
+035470             OPEN OUTPUT GATE-OUTPUT-FILE
+035480         END-IF
+035490     ELSE
+035500         OPEN OUTPUT GATE-OUTPUT-FILE
+035510     END-IF.
+035520 1700-EXIT.
+035530     EXIT.
+035540*
+035550******************************************************************
+035560*    1800-OPEN-GATE-EXCEPTIONS - SAME REASONING AS 1700, BUT FOR *
+035570*    GATE-EXCEPTIONS.                                            *
+035580******************************************************************
+035590 1800-OPEN-GATE-EXCEPTIONS.
+035600     IF WS-RERUN-IS-ACTIVE OR WS-RESTART-COUNT > ZERO
+035610         OPEN EXTEND GATE-EXCEPTIONS-FILE
+035620         IF WS-EXCP-FILE-STATUS NOT = '00'
+035630             OPEN OUTPUT GATE-EXCEPTIONS-FILE
+035640         END-IF
+035650     ELSE
+035660         OPEN OUTPUT GATE-EXCEPTIONS-FILE
+035670     END-IF.
+035680 1800-EXIT.
+035690     EXIT.
+035700*
+035710******************************************************************
+035720*    1900-OPEN-AUDIT-LOG - OPEN THE AUDIT LOG FOR APPEND, OR     *
+035730*    CREATE IT IF THIS IS THE FIRST RUN TO WRITE TO IT           *
+035740******************************************************************
+035750 1900-OPEN-AUDIT-LOG.
+035760     OPEN EXTEND GATE-AUDIT-LOG-FILE
+035770     IF WS-AUDIT-FILE-STATUS NOT = '00'
+035780         OPEN OUTPUT GATE-AUDIT-LOG-FILE
+035790     END-IF.
+035800 1900-EXIT.
+035810     EXIT.
+035820*
+035830******************************************************************
+035840*    1960-SKIP-TO-CHECKPOINT - FAST-FORWARD PAST RECORDS THAT    *
+035850*    A PRIOR RUN ALREADY PROCESSED, WITHOUT REPROCESSING THEM.   *
+035860*    WS-RESTART-SKIPPED-COUNT IS SET FROM WS-RESTART-COUNT BACK  *
+035870*    IN 1000-INITIALIZE, SINCE THAT IS ALREADY THE EXACT COUNT   *
+035880*    OF RECORDS BEING SKIPPED HERE.                              *
+035890******************************************************************
+035900 1960-SKIP-TO-CHECKPOINT.
+035910     PERFORM 2900-READ-GATE-INPUT THRU 2900-EXIT
+035920         UNTIL WS-EOF-REACHED
+035930            OR WS-RECORD-COUNT > WS-RESTART-COUNT.
+035940 1960-EXIT.
+035950     EXIT.
+035960*
+042200******************************************************************
+042300*    2000-PROCESS-RECORDS - APPLY THE GATE CHECK TO ONE RECORD  *
+042400******************************************************************
+042500 2000-PROCESS-RECORDS.
+042600     IF WS-RERUN-IS-ACTIVE
+042700         AND (GATECOND-ITEM-ID < WS-RERUN-FROM-ID
+042800          OR  GATECOND-ITEM-ID > WS-RERUN-TO-ID)
+042900         ADD 1 TO WS-SKIPPED-COUNT
+043000     ELSE
+043100     PERFORM 2050-EDIT-INPUT THRU 2050-EXIT
+043200     IF WS-RECORD-IS-VALID
+043300*
+043400*    LOOK UP THE A/B/C COMBINATION IN THE GATE RULES TABLE       *
+043500*    TO GET THE OUTCOME TEXT AND RESULT CATEGORY CODE.           *
+043600     PERFORM 2100-LOOKUP-GATE-RULE THRU 2100-EXIT
+043700*
+043800     PERFORM 2300-WRITE-RPT-DETAIL THRU 2300-EXIT
+043900     PERFORM 2400-WRITE-GATE-OUTPUT THRU 2400-EXIT
+044000     PERFORM 2700-WRITE-AUDIT THRU 2700-EXIT
+044100     END-IF
+044200     END-IF
+044300     ADD 1 TO WS-SINCE-LAST-CKPT
+044400     IF WS-SINCE-LAST-CKPT NOT LESS THAN WS-CHECKPOINT-INTERVAL
+044500         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+044600         MOVE ZERO TO WS-SINCE-LAST-CKPT
+044700     END-IF
+044800     PERFORM 2900-READ-GATE-INPUT THRU 2900-EXIT.
+044900 2000-EXIT.
+045000     EXIT.
+045100*
+045200******************************************************************
+045300*    2050-EDIT-INPUT - VALIDATE THE A/B/C FLAGS BEFORE THE GATE  *
+045400*    LOGIC RUNS.  A FLAG OTHER THAN 'Y' OR 'N' IS BAD DATA, NOT  *
+045500*    A LEGITIMATE "CONDITION IS FALSE", SO IT IS ROUTED TO       *
+045600*    GATE-EXCEPTIONS INSTEAD OF BEING EVALUATED.  WS-RECORDS-    *
+045650*    REJECTED IS TALLIED ONCE PER BAD RECORD HERE, SEPARATELY    *
+045660*    FROM WS-EXCEPTION-COUNT, WHICH 2060 TALLIES ONCE PER BAD    *
+045670*    FIELD - A RECORD CAN FAIL MORE THAN ONE FLAG AT ONCE.       *
+045700******************************************************************
+045800 2050-EDIT-INPUT.
+045900     SET WS-RECORD-IS-VALID TO TRUE
+046000     IF GATECOND-FLAG-A NOT = 'Y' AND GATECOND-FLAG-A NOT = 'N'
+046100         MOVE 'FLAG-A'        TO WS-EXCP-FIELD-NAME
+046200         MOVE GATECOND-FLAG-A TO WS-EXCP-BAD-VALUE
+046300         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+046400         SET WS-RECORD-IS-INVALID TO TRUE
+046500     END-IF
+046600     IF GATECOND-FLAG-B NOT = 'Y' AND GATECOND-FLAG-B NOT = 'N'
+046700         MOVE 'FLAG-B'        TO WS-EXCP-FIELD-NAME
+046800         MOVE GATECOND-FLAG-B TO WS-EXCP-BAD-VALUE
+046900         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+047000         SET WS-RECORD-IS-INVALID TO TRUE
+047100     END-IF
+047200     IF GATECOND-FLAG-C NOT = 'Y' AND GATECOND-FLAG-C NOT = 'N'
+047300         MOVE 'FLAG-C'        TO WS-EXCP-FIELD-NAME
+047400         MOVE GATECOND-FLAG-C TO WS-EXCP-BAD-VALUE
+047500         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+047600         SET WS-RECORD-IS-INVALID TO TRUE
+047700     END-IF
+047710     IF WS-RECORD-IS-INVALID
+047720         ADD 1 TO WS-RECORDS-REJECTED
+047730     END-IF.
+047800 2050-EXIT.
+047900     EXIT.
+048000*
+048100******************************************************************
+048200*    2060-WRITE-EXCEPTION - WRITE ONE BAD-FIELD RECORD TO        *
+048300*    GATE-EXCEPTIONS                                             *
+048400******************************************************************
+048500 2060-WRITE-EXCEPTION.
+048600     MOVE SPACES             TO EXCP-RECORD
+048700     MOVE GATECOND-ITEM-ID   TO EXCP-ITEM-ID
+048800     MOVE WS-EXCP-FIELD-NAME TO EXCP-BAD-FIELD-NAME
+048900     MOVE WS-EXCP-BAD-VALUE  TO EXCP-BAD-VALUE
+049000     WRITE EXCP-RECORD
+049100     ADD 1 TO WS-EXCEPTION-COUNT.
+049200 2060-EXIT.
+049300     EXIT.
+049400*
+049500******************************************************************
+049600*    2100-LOOKUP-GATE-RULE - SEARCH THE GATE RULES TABLE FOR     *
+049700*    THE ROW MATCHING THIS RECORD'S A/B/C FLAGS AND TAKE THE     *
+049800*    OUTCOME TEXT AND RESULT CODE FROM IT.                       *
+049900******************************************************************
+050000 2100-LOOKUP-GATE-RULE.
+050100     SET RULE-IDX TO 1
+050200     SEARCH RULE-ENTRY
+050300         AT END
+050400             MOVE 'UNKNOWN A/B/C COMBO' TO WS-RPT-OUTCOME
+050500             MOVE 'UNKNOWN'             TO WS-RESULT
+050600         WHEN RULE-FLAG-A (RULE-IDX) = GATECOND-FLAG-A
+050700           AND RULE-FLAG-B (RULE-IDX) = GATECOND-FLAG-B
+050800           AND RULE-FLAG-C (RULE-IDX) = GATECOND-FLAG-C
+050900             MOVE RULE-OUTCOME (RULE-IDX)
+051000                 TO WS-RPT-OUTCOME
+051100             MOVE RULE-RESULT-CODE (RULE-IDX)
+051200                 TO WS-RESULT
+051300     END-SEARCH
+051400     DISPLAY WS-RPT-OUTCOME ' FOR ITEM ' GATECOND-ITEM-ID
+051500     PERFORM 2150-ADD-TO-CATEGORY-COUNT THRU 2150-EXIT.
+051600 2100-EXIT.
+051700     EXIT.
+051800*
+051900******************************************************************
+052000*    2150-ADD-TO-CATEGORY-COUNT - TALLY THE CONTROL TOTAL FOR    *
+052100*    THE RESULT CATEGORY THIS RECORD CAME OUT AS.                *
+052200******************************************************************
+052300 2150-ADD-TO-CATEGORY-COUNT.
+052400     EVALUATE WS-RESULT
+052500         WHEN 'BOTH-AB'
+052600             ADD 1 TO WS-COUNT-BOTH-AB
+052700         WHEN 'ONLY-A'
+052800             ADD 1 TO WS-COUNT-ONLY-A
+052900         WHEN 'B-ONLY'
+053000             ADD 1 TO WS-COUNT-B-ONLY
+053100         WHEN 'NEITHER'
+053200             ADD 1 TO WS-COUNT-NEITHER
+053300         WHEN OTHER
+053400             CONTINUE
+053500     END-EVALUATE.
+053600 2150-EXIT.
+053700     EXIT.
+053800*
+053900******************************************************************
+054000*    2300-WRITE-RPT-DETAIL - PRINT ONE DECISION LINE             *
+054100******************************************************************
+054200 2300-WRITE-RPT-DETAIL.
+054300     MOVE GATECOND-ITEM-ID       TO RPT-DETAIL-ITEM-ID
+054400     MOVE GATECOND-FLAG-A        TO RPT-DETAIL-FLAG-A
+054500     MOVE GATECOND-FLAG-B        TO RPT-DETAIL-FLAG-B
+054600     MOVE GATECOND-FLAG-C        TO RPT-DETAIL-FLAG-C
+054700     MOVE WS-RPT-OUTCOME         TO RPT-DETAIL-OUTCOME
+054800     IF WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES-PER-PAGE
+054900         PERFORM 4000-WRITE-RPT-HEADING THRU 4000-EXIT
+055000     END-IF
+055100     WRITE RPT-LINE FROM RPT-DETAIL-LINE AFTER ADVANCING 1 LINE
+055200     ADD 1 TO WS-LINE-COUNT.
+055300 2300-EXIT.
+055400     EXIT.
+055500*
+055600******************************************************************
+055700*    2400-WRITE-GATE-OUTPUT - WRITE THE ITEM AND ITS RESULT     *
+055800*    CATEGORY CODE TO GATE-OUTPUT FOR DOWNSTREAM PROGRAMS        *
+055900******************************************************************
+056000 2400-WRITE-GATE-OUTPUT.
+056100     MOVE SPACES                 TO GATEOUT-RECORD
+056200     MOVE GATECOND-ITEM-ID       TO GATEOUT-ITEM-ID
+056300     MOVE GATECOND-FLAG-A        TO GATEOUT-FLAG-A
+056400     MOVE GATECOND-FLAG-B        TO GATEOUT-FLAG-B
+056500     MOVE GATECOND-FLAG-C        TO GATEOUT-FLAG-C
+056600     MOVE WS-RESULT              TO GATEOUT-RESULT-CODE
+056700     WRITE GATEOUT-RECORD
+056800     ADD 1 TO WS-RECORDS-WRITTEN.
+056900 2400-EXIT.
+057000     EXIT.
+057100*
+057200******************************************************************
+057300*    2500-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN  *
+057400******************************************************************
+057500 2500-WRITE-CHECKPOINT.
+057520     MOVE SPACES           TO CKPT-RECORD
+057600     MOVE GATECOND-ITEM-ID TO CKPT-LAST-ITEM-ID
+057700     MOVE WS-RECORD-COUNT  TO CKPT-RECORD-COUNT
+057800     OPEN OUTPUT GATE-CKPT-FILE
+057900     WRITE CKPT-RECORD
+058000     CLOSE GATE-CKPT-FILE.
+058100 2500-EXIT.
+058200     EXIT.
+058300*
+058400******************************************************************
+058500*    2700-WRITE-AUDIT - APPEND ONE DECISION TO GATE-AUDIT-LOG    *
+058600******************************************************************
+058700 2700-WRITE-AUDIT.
+058800     ACCEPT WS-CURRENT-TIME FROM TIME
+058900     MOVE SPACES              TO AUDIT-RECORD
+059000     STRING WS-CURRENT-DATE-CCYY DELIMITED BY SIZE
+059100             WS-CURRENT-DATE-MM  DELIMITED BY SIZE
+059200             WS-CURRENT-DATE-DD  DELIMITED BY SIZE
+059300             WS-CURRENT-TIME-HH  DELIMITED BY SIZE
+059400             WS-CURRENT-TIME-MM  DELIMITED BY SIZE
+059500             WS-CURRENT-TIME-SS  DELIMITED BY SIZE
+059600         INTO AUDIT-TIMESTAMP
+059700     END-STRING
+059800     MOVE WS-RUN-ID            TO AUDIT-RUN-ID
+059900     MOVE GATECOND-ITEM-ID     TO AUDIT-ITEM-ID
+060000     MOVE GATECOND-FLAG-A      TO AUDIT-FLAG-A
+060100     MOVE GATECOND-FLAG-B      TO AUDIT-FLAG-B
+060200     MOVE GATECOND-FLAG-C      TO AUDIT-FLAG-C
+060300     MOVE WS-RESULT            TO AUDIT-RESULT-CODE
+060400     WRITE AUDIT-RECORD.
+060500 2700-EXIT.
+060600     EXIT.
+060700*
+060800******************************************************************
+060900*    2900-READ-GATE-INPUT - READ THE NEXT GATE-INPUT RECORD     *
+061000******************************************************************
+061100 2900-READ-GATE-INPUT.
+061200     READ GATE-INPUT-FILE
+061300         AT END
+061400             SET WS-EOF-REACHED TO TRUE
+061500         NOT AT END
+061600             ADD 1 TO WS-RECORD-COUNT
+061700     END-READ.
+061800 2900-EXIT.
+061900     EXIT.
+062000*
+062100******************************************************************
+062200*    3000-FINALIZE - CLOSE FILES, RESET THE CHECKPOINT AND END  *
+062300*    THE RUN.  A CLEAN FINISH MEANS THE WHOLE FILE WAS PROCESSED *
+062400*    SO THE CHECKPOINT IS RESET, NOT LEFT BEHIND FOR TOMORROW.  *
+062500******************************************************************
+062600 3000-FINALIZE.
+062650     MOVE SPACES TO CKPT-RECORD
+062700     MOVE SPACES TO CKPT-LAST-ITEM-ID
+062800     MOVE ZERO   TO CKPT-RECORD-COUNT
+062900     OPEN OUTPUT GATE-CKPT-FILE
+063000     WRITE CKPT-RECORD
+063100     CLOSE GATE-CKPT-FILE
+063200     CLOSE GATE-INPUT-FILE
+063300     CLOSE GATE-OUTPUT-FILE
+063400     CLOSE GATE-EXCEPTIONS-FILE
+063500     CLOSE GATE-AUDIT-LOG-FILE
+063600     PERFORM 3100-WRITE-CONTROL-TOTALS THRU 3100-EXIT
+063700     CLOSE GATE-DECISION-RPT-FILE.
+063800 3000-EXIT.
+063900     EXIT.
+064000*
+064100******************************************************************
+064200*    3100-WRITE-CONTROL-TOTALS - BALANCING SECTION PRINTED AT    *
+064300*    THE END OF THE GATE-DECISION-RPT REPORT, BEFORE THE REPORT  *
+064400*    FILE IS CLOSED, SO OPS CAN RECONCILE READ/WRITTEN/REJECTED  *
+064500*    COUNTS AGAINST THE GATE-INPUT FILE FOR THE RUN.             *
+064600******************************************************************
+064700 3100-WRITE-CONTROL-TOTALS.
+064800     WRITE RPT-LINE FROM RPT-BLANK-LINE AFTER ADVANCING 1 LINE
+064900     WRITE RPT-LINE FROM RPT-TOTALS-TITLE-LINE
+065000         AFTER ADVANCING 1 LINE
+065100     WRITE RPT-LINE FROM RPT-BLANK-LINE AFTER ADVANCING 1 LINE
+065200     MOVE 'TOTAL RECORDS READ'        TO RPT-TOTALS-LABEL
+065300     MOVE WS-RECORD-COUNT             TO RPT-TOTALS-VALUE
+065400     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+065500     MOVE 'TOTAL RECORDS WRITTEN'     TO RPT-TOTALS-LABEL
+065600     MOVE WS-RECORDS-WRITTEN          TO RPT-TOTALS-VALUE
+065700     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+065800     MOVE 'RECORDS REJECTED'          TO RPT-TOTALS-LABEL
+065900     MOVE WS-RECORDS-REJECTED         TO RPT-TOTALS-VALUE
+065910     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+065920     MOVE 'BAD FIELDS FOUND (INFO ONLY)' TO RPT-TOTALS-LABEL
+065930     MOVE WS-EXCEPTION-COUNT          TO RPT-TOTALS-VALUE
+066000     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+066100     MOVE 'RECORDS SKIPPED, RERUN'    TO RPT-TOTALS-LABEL
+066200     MOVE WS-SKIPPED-COUNT            TO RPT-TOTALS-VALUE
+066210     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+066220     MOVE 'RECORDS SKIPPED, RESTART'  TO RPT-TOTALS-LABEL
+066230     MOVE WS-RESTART-SKIPPED-COUNT    TO RPT-TOTALS-VALUE
+066300     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+066400     MOVE 'BOTH A AND B (BOTH-AB)'    TO RPT-TOTALS-LABEL
+066500     MOVE WS-COUNT-BOTH-AB            TO RPT-TOTALS-VALUE
+066600     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+066700     MOVE 'ONLY A (ONLY-A)'           TO RPT-TOTALS-LABEL
+066800     MOVE WS-COUNT-ONLY-A             TO RPT-TOTALS-VALUE
+066900     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+067000     MOVE 'B ONLY (B-ONLY)'           TO RPT-TOTALS-LABEL
+067100     MOVE WS-COUNT-B-ONLY             TO RPT-TOTALS-VALUE
+067200     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE
+067300     MOVE 'NEITHER CONDITION (NEITHER)' TO RPT-TOTALS-LABEL
+067400     MOVE WS-COUNT-NEITHER            TO RPT-TOTALS-VALUE
+067500     WRITE RPT-LINE FROM RPT-TOTALS-LINE AFTER ADVANCING 1 LINE.
+067600 3100-EXIT.
+067700     EXIT.
+067800*
+067900******************************************************************
+068000*    4000-WRITE-RPT-HEADING - START A NEW REPORT PAGE            *
+068100******************************************************************
+068200 4000-WRITE-RPT-HEADING.
+068300     ADD 1 TO WS-PAGE-COUNT
+068400     MOVE WS-PAGE-COUNT TO RPT-DATE-LINE-PAGE
+068500     WRITE RPT-LINE FROM RPT-TITLE-LINE
+068600         AFTER ADVANCING PAGE
+068700     WRITE RPT-LINE FROM RPT-DATE-LINE
+068800         AFTER ADVANCING 1 LINE
+068900     WRITE RPT-LINE FROM RPT-BLANK-LINE
+069000         AFTER ADVANCING 1 LINE
+069100     WRITE RPT-LINE FROM RPT-COLUMN-HEADING-LINE
+069200         AFTER ADVANCING 1 LINE
+069300     WRITE RPT-LINE FROM RPT-BLANK-LINE
+069400         AFTER ADVANCING 1 LINE
+069500     MOVE ZERO TO WS-LINE-COUNT.
+069600 4000-EXIT.
+069700     EXIT.
